@@ -1,15 +1,421 @@
-HELLO
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 NUM_1 PIC 9(4).
-       77 NUM_2 PIC 9(4).
-       77 NUM_3 PIC 9(4).
-       PROCEDURE DIVISION.
-           DISPLAY "Hello, World!".
+000100  IDENTIFICATION DIVISION.
+000110*----------------------------------------------------------------
+000120* PROGRAM      : HELLO
+000130* AUTHOR       : J HENDRICKS
+000140* INSTALLATION : DEC-4 BATCH CONTROL GROUP
+000150* DATE-WRITTEN : 12/04/2021
+000160* DATE-COMPILED:
+000170*----------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*----------------------------------------------------------------
+000200* DATE       INIT DESCRIPTION
+000210* ---------- ---- -------------------------------------------
+000220* 08/09/2026 JH   EXTENDED ACCEPT/DISPLAY INTO A FULL
+000230*            JH   THREE-FIELD CONTROL-HEADER ENTRY (BATCH
+000240*            JH   NUMBER, RUN DATE, OPERATOR/SHIFT ID).
+000250* 08/09/2026 JH   ADDED BATCH-NUMBER VALIDATION - ZERO IS
+000260*            JH   REJECTED AND RE-PROMPTED, UP TO 3 TRIES;
+000270*            JH   RETURN-CODE IS SET NON-ZERO ON FAILURE.
+000280* 08/09/2026 JH   ACCEPTED HEADER IS NOW WRITTEN TO THE
+000290*            JH   BATCHCTL CONTROL FILE SO IT SURVIVES
+000300*            JH   PAST THE CONSOLE AND THE JOB STEP.
+000310* 08/09/2026 JH   REPLACED THE LOOSE NUM_1/NUM_2/NUM_3 FIELDS
+000320*            JH   WITH THE SHARED CTLHDR COPYBOOK, WHICH IS
+000330*            JH   ALSO NOW THE BATCHCTL RECORD LAYOUT.
+000340* 08/09/2026 JH   ADDED A PRINT-IMAGE RUN-HEADER REPORT SO
+000350*            JH   THE ACCEPT/REJECT OUTCOME OF EVERY RUN IS
+000360*            JH   RETAINED FOR THE MONTH-END AUDIT TRAIL.
+000370* 08/09/2026 JH   ADDED RESTART DETECTION - IF BATCHCTL ALREADY
+000380*            JH   HOLDS A HEADER FOR TODAY, THE OPERATOR IS
+000390*            JH   ASKED TO CONFIRM REUSE INSTEAD OF BLINDLY
+000400*            JH   RE-PROMPTING AFTER AN ABEND AND RERUN.
+000410* 08/09/2026 JH   REPLACED THE RAW ACCEPT/DISPLAY PROMPTS WITH
+000420*            JH   A FULL-SCREEN HEADER-ENTRY PANEL - LABELLED
+000430*            JH   FIELDS, A HIGHLIGHTED FIELD ON INVALID
+000440*            JH   INPUT, AND A CONFIRM/CANCEL STEP.
+000450* 08/09/2026 JH   BATCH NUMBER IS NOW LOOKED UP AGAINST THE
+000460*            JH   BATCHMST MASTER FILE OF TODAY'S REGISTERED
+000470*            JH   BATCHES BEFORE THE HEADER IS ACCEPTED.
+000480* 08/09/2026 JH   HELLO NOW CALLS BINGO, PASSING THE ACCEPTED
+000490*            JH   HEADER THROUGH LINKAGE, SO IT DRIVES THE
+000500*            JH   DAY-4 BINGO CARD PROCESSING IT IS NAMED FOR.
+000510*----------------------------------------------------------------
+000520  PROGRAM-ID. HELLO.
+000530  AUTHOR. J HENDRICKS.
+000540  INSTALLATION. DEC-4 BATCH CONTROL GROUP.
+000550  DATE-WRITTEN. 12/04/2021.
+000560  DATE-COMPILED.
+000570
+000580  ENVIRONMENT DIVISION.
+000590  INPUT-OUTPUT SECTION.
+000600  FILE-CONTROL.
+000610*----------------------------------------------------------------
+000620* BATCHCTL - SEQUENTIAL CONTROL FILE HOLDING TODAY'S
+000630* ACCEPTED BATCH HEADER (BATCH NUMBER, RUN DATE,
+000640* OPERATOR/SHIFT ID).
+000650*----------------------------------------------------------------
+000660      SELECT CTLFILE ASSIGN TO "BATCHCTL"
+000670          ORGANIZATION IS SEQUENTIAL
+000680          FILE STATUS IS WS-CTLFILE-STATUS.
+000690*----------------------------------------------------------------
+000700* BATCHRPT - PRINT-IMAGE AUDIT REPORT. ONE LINE IS APPENDED
+000710* EACH TIME HELLO RUNS, SHOWING WHO RAN THE BATCH AND
+000720* WHETHER THE BATCH NUMBER WAS ACCEPTED OR REJECTED.
+000730*----------------------------------------------------------------
+000740      SELECT RPTFILE ASSIGN TO "BATCHRPT"
+000750          ORGANIZATION IS SEQUENTIAL
+000755          FILE STATUS IS WS-RPTFILE-STATUS.
+000760*----------------------------------------------------------------
+000770* BATCHMST - INDEXED MASTER FILE OF THE BATCH NUMBERS
+000780* REGISTERED FOR TODAY, KEYED BY BATCH NUMBER.
+000790*----------------------------------------------------------------
+000800      SELECT BATCHMST ASSIGN TO "BATCHMST"
+000810          ORGANIZATION IS INDEXED
+000820          ACCESS MODE IS RANDOM
+000830          RECORD KEY IS BATMST-BATCH-NO
+000840          FILE STATUS IS WS-BATMST-STATUS.
+000850
+000860  DATA DIVISION.
+000870  FILE SECTION.
+000880  FD  CTLFILE
+000890      RECORDING MODE IS F.
+000900  COPY CTLHDR.
+000910
+000920  FD  RPTFILE
+000930      RECORDING MODE IS F.
+000940  01  RPT-RECORD.
+000950      05  RPT-RUN-DATE              PIC 9(4).
+000960      05  FILLER                    PIC X(01) VALUE SPACE.
+000970      05  RPT-OPERATOR-ID           PIC 9(4).
+000980      05  FILLER                    PIC X(01) VALUE SPACE.
+000990      05  RPT-BATCH-NO              PIC 9(4).
+001000      05  FILLER                    PIC X(01) VALUE SPACE.
+001010      05  RPT-OUTCOME               PIC X(08).
+001020      05  FILLER                    PIC X(57).
+001030
+001040  FD  BATCHMST.
+001050  01  BATMST-RECORD.
+001060      05  BATMST-BATCH-NO           PIC 9(4).
+001070
+001080  WORKING-STORAGE SECTION.
+001090*----------------------------------------------------------------
+001100* SWITCHES AND COUNTERS
+001110*----------------------------------------------------------------
+001120  77  WS-BATCH-TRIES            PIC 9(2) COMP.
+001130  77  WS-BATCH-STATUS           PIC X(01) VALUE "N".
+001140      88  WS-BATCH-VALID                  VALUE "Y".
+001150      88  WS-BATCH-INVALID                VALUE "N".
+001160  77  WS-RESTART-STATUS         PIC X(01) VALUE "N".
+001170      88  WS-REUSE-CONFIRMED              VALUE "Y".
+001180      88  WS-NO-PRIOR-HEADER              VALUE "N".
+001190*----------------------------------------------------------------
+001200* RESTART-DETECTION WORK FIELDS
+001210*----------------------------------------------------------------
+001220  77  WS-CTLFILE-STATUS         PIC X(02).
+001222  77  WS-CTLFILE-EOF-SW         PIC X(01) VALUE "N".
+001224      88  WS-CTLFILE-AT-EOF               VALUE "Y".
+001230  77  WS-TODAY-DATE             PIC 9(8).
+001240  77  WS-TODAY-MMDD             PIC 9(4).
+001250  77  WS-CONFIRM-REPLY          PIC X(01).
+001260      88  WS-REPLY-YES                    VALUE "Y" "y".
+001270*----------------------------------------------------------------
+001280* HEADER-PANEL WORK FIELDS
+001290*----------------------------------------------------------------
+001300  77  WS-BATCH-FLD-COLOR        PIC 9 COMP VALUE 2.
+001310  77  WS-SCREEN-MSG             PIC X(60) VALUE SPACES.
+001320*----------------------------------------------------------------
+001330* MASTER-FILE LOOKUP WORK FIELDS
+001340*----------------------------------------------------------------
+001350  77  WS-BATMST-STATUS          PIC X(02).
+001355*----------------------------------------------------------------
+001356* AUDIT-REPORT FILE STATUS
+001357*----------------------------------------------------------------
+001358  77  WS-RPTFILE-STATUS         PIC X(02).
+001360*----------------------------------------------------------------
+001370* BINGO SUBPROGRAM LINKAGE WORK FIELD
+001380*----------------------------------------------------------------
+001390  77  WS-BINGO-SCORE            PIC 9(9) COMP.
+001400
+001410*----------------------------------------------------------------
+001420* SCR-HEADER-PANEL - FULL-SCREEN BATCH HEADER ENTRY PANEL
+001430*----------------------------------------------------------------
+001440  SCREEN SECTION.
+001450  01  SCR-HEADER-PANEL.
+001460      05  BLANK SCREEN.
+001470      05  LINE 01 COLUMN 20 VALUE "DEC-4 BATCH HEADER ENTRY".
+001480      05  LINE 03 COLUMN 05 VALUE
+001490              "BATCH NUMBER (0001-9999)....:".
+001500      05  SCR-BATCH-NO-FLD LINE 03 COLUMN 36 PIC 9(4)
+001510              USING CTLHDR-BATCH-NO
+001520              FOREGROUND-COLOR WS-BATCH-FLD-COLOR
+001530              AUTO.
+001540      05  LINE 05 COLUMN 05 VALUE
+001550              "RUN DATE (MMDD).............:".
+001560      05  SCR-RUN-DATE-FLD LINE 05 COLUMN 36 PIC 9(4)
+001570              USING CTLHDR-RUN-DATE AUTO.
+001580      05  LINE 07 COLUMN 05 VALUE
+001590              "OPERATOR/SHIFT ID...........:".
+001600      05  SCR-OPERATOR-FLD LINE 07 COLUMN 36 PIC 9(4)
+001610              USING CTLHDR-OPERATOR-ID AUTO.
+001620      05  LINE 09 COLUMN 05 VALUE
+001630              "CONFIRM (Y) OR CANCEL (N)...:".
+001640      05  SCR-CONFIRM-FLD LINE 09 COLUMN 36 PIC X(1)
+001650              USING WS-CONFIRM-REPLY AUTO.
+001660      05  LINE 11 COLUMN 05 PIC X(60)
+001670              FROM WS-SCREEN-MSG
+001680              FOREGROUND-COLOR 4 HIGHLIGHT.
+001690
+001700  PROCEDURE DIVISION.
+001710*----------------------------------------------------------------
+001720* 0000-MAINLINE
+001730*----------------------------------------------------------------
+001740  0000-MAINLINE.
+001750      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001760      PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+001770      IF WS-REUSE-CONFIRMED
+001780          SET WS-BATCH-VALID TO TRUE
+001790      ELSE
+001800          PERFORM 2000-ACCEPT-CONTROL-HEADER THRU 2000-EXIT
+001810      END-IF.
+001820      IF WS-BATCH-INVALID
+001830          GO TO 0000-EXIT
+001840      END-IF.
+001850      PERFORM 3000-DISPLAY-CONTROL-HEADER THRU 3000-EXIT.
+001860      IF NOT WS-REUSE-CONFIRMED
+001870          PERFORM 4000-WRITE-CONTROL-FILE THRU 4000-EXIT
+001880      END-IF.
+001890      PERFORM 6000-RUN-BINGO THRU 6000-EXIT.
+001900  0000-EXIT.
+001910      PERFORM 5000-WRITE-RUN-REPORT THRU 5000-EXIT.
+001920      PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001930      STOP RUN.
+001940
+001950*----------------------------------------------------------------
+001960* 1000-INITIALIZE
+001970*----------------------------------------------------------------
+001980  1000-INITIALIZE.
+001990      CONTINUE.
+002000  1000-EXIT.
+002010      EXIT.
+002020
+002030*----------------------------------------------------------------
+002040* 1500-CHECK-RESTART
+002050* BATCHCTL IS AN APPEND LOG (EACH RUN'S HEADER IS WRITTEN
+002052* AFTER WHATEVER IS ALREADY ON FILE), SO THE MOST RECENT
+002054* HEADER ON FILE - NOT NECESSARILY THE FIRST RECORD - IS
+002056* THE ONE THAT MATTERS FOR RESTART DETECTION. THIS READS
+002058* TO THE END OF BATCHCTL AND CHECKS THE LAST RECORD READ
+002060* SO A RERUN AFTER AN ABEND DOES NOT SILENTLY REGISTER A
+002070* SECOND BATCH NUMBER FOR THE DAY.
+002080*----------------------------------------------------------------
+002090  1500-CHECK-RESTART.
+002100      ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+002110      MOVE WS-TODAY-DATE(5:4) TO WS-TODAY-MMDD.
+002120      SET WS-NO-PRIOR-HEADER TO TRUE.
+002122      MOVE ZEROS TO CTLHDR-RECORD.
+002124      MOVE "N" TO WS-CTLFILE-EOF-SW.
+002130      OPEN INPUT CTLFILE.
+002140      IF WS-CTLFILE-STATUS = "00"
+002142          PERFORM 1510-READ-LAST-HEADER THRU 1510-EXIT
+002144              UNTIL WS-CTLFILE-AT-EOF
+002146          CLOSE CTLFILE
+002190          IF CTLHDR-RUN-DATE = WS-TODAY-MMDD
+002195             AND CTLHDR-BATCH-NO NOT = ZERO
+002200              PERFORM 1600-CONFIRM-REUSE THRU 1600-EXIT
+002210          END-IF
+002240      END-IF.
+002250  1500-EXIT.
+002260      EXIT.
 
-           ACCEPT NUM_1.
-           DISPLAY NUM_1.
+002261*----------------------------------------------------------------
+002262* 1510-READ-LAST-HEADER
+002263* READ AT END DOES NOT DISTURB THE RECORD AREA, SO WHEN THIS
+002264* LOOP RUNS OUT OF RECORDS CTLHDR-RECORD IS STILL HOLDING
+002265* WHATEVER WAS READ LAST.
+002266*----------------------------------------------------------------
+002267  1510-READ-LAST-HEADER.
+002268      READ CTLFILE
+002269          AT END
+002270              SET WS-CTLFILE-AT-EOF TO TRUE
+002271      END-READ.
+002272  1510-EXIT.
+002273      EXIT.
 
-           STOP RUN.
+002280*----------------------------------------------------------------
+002290* 1600-CONFIRM-REUSE
+002300* SHOWS THE OPERATOR THE BATCH HEADER ALREADY ON FILE FOR
+002310* TODAY AND ASKS WHETHER TO REUSE IT OR KEY A NEW ONE.
+002320*----------------------------------------------------------------
+002330  1600-CONFIRM-REUSE.
+002340      DISPLAY "A BATCH HEADER IS ALREADY ON FILE FOR TODAY:".
+002350      DISPLAY "  BATCH NUMBER........: " CTLHDR-BATCH-NO.
+002360      DISPLAY "  RUN DATE............: " CTLHDR-RUN-DATE.
+002370      DISPLAY "  OPERATOR/SHIFT ID...: " CTLHDR-OPERATOR-ID.
+002380      DISPLAY "REUSE THIS BATCH HEADER? (Y/N)...: ".
+002390      ACCEPT WS-CONFIRM-REPLY.
+002400      IF WS-REPLY-YES
+002410          SET WS-REUSE-CONFIRMED TO TRUE
+002420      END-IF.
+002430  1600-EXIT.
+002440      EXIT.
+002450
+002460*----------------------------------------------------------------
+002470* 2000-ACCEPT-CONTROL-HEADER
+002480* DRIVES THE FULL-SCREEN HEADER-ENTRY PANEL: VALIDATES THE
+002490* BATCH NUMBER AGAINST BATCHMST, ACCEPTS THE RUN DATE AND
+002500* OPERATOR/SHIFT ID, AND OBTAINS THE OPERATOR'S
+002510* CONFIRM/CANCEL DECISION.
+002520*----------------------------------------------------------------
+002530  2000-ACCEPT-CONTROL-HEADER.
+002540      MOVE ZERO TO WS-BATCH-TRIES.
+002550      SET WS-BATCH-INVALID TO TRUE.
+002560      MOVE SPACES TO WS-SCREEN-MSG.
+002570      MOVE 2 TO WS-BATCH-FLD-COLOR.
+002580      OPEN INPUT BATCHMST.
+002582      IF WS-BATMST-STATUS NOT = "00"
+002584          DISPLAY "BATCHMST MASTER FILE NOT AVAILABLE - RUN ENDED"
+002586          MOVE 16 TO RETURN-CODE
+002587          MOVE ZEROS TO CTLHDR-RECORD
+002588          GO TO 2000-EXIT
+002589      END-IF.
+002590      PERFORM 2100-ACCEPT-VALIDATE-BATCH-NO THRU 2100-EXIT
+002600          UNTIL WS-BATCH-VALID OR WS-BATCH-TRIES NOT < 3.
+002610      CLOSE BATCHMST.
+002620      IF WS-BATCH-INVALID
+002630          DISPLAY "NO VALID BATCH NUMBER - RUN ENDED."
+002640          MOVE 16 TO RETURN-CODE
+002645          MOVE ZEROS TO CTLHDR-RECORD
+002650          GO TO 2000-EXIT
+002660      END-IF.
+002670      DISPLAY SCR-HEADER-PANEL.
+002680      ACCEPT SCR-RUN-DATE-FLD.
+002690      ACCEPT SCR-OPERATOR-FLD.
+002700      PERFORM 2200-CONFIRM-OR-CANCEL THRU 2200-EXIT.
+002710  2000-EXIT.
+002720      EXIT.
+002730
+002740*----------------------------------------------------------------
+002750* 2100-ACCEPT-VALIDATE-BATCH-NO
+002760* ACCEPTS ONE BATCH NUMBER ON THE PANEL, REJECTS 0000, AND
+002770* LOOKS THE REMAINING NUMBER UP IN BATCHMST SO A
+002780* TRANSPOSED DIGIT THAT DOES NOT MATCH TODAY'S REGISTERED
+002790* BATCHES IS CAUGHT HERE RATHER THAN LATER IN THE STREAM.
+002800* ON REJECTION THE FIELD IS RE-DISPLAYED IN RED WITH AN
+002810* ERROR MESSAGE RATHER THAN SILENTLY RE-PROMPTING.
+002820*----------------------------------------------------------------
+002830  2100-ACCEPT-VALIDATE-BATCH-NO.
+002840      ADD 1 TO WS-BATCH-TRIES.
+002850      DISPLAY SCR-HEADER-PANEL.
+002860      ACCEPT SCR-BATCH-NO-FLD.
+002870      IF CTLHDR-BATCH-NO = ZERO
+002880          MOVE 4 TO WS-BATCH-FLD-COLOR
+002890          MOVE "BATCH NUMBER 0000 IS NOT VALID - RE-ENTER."
+002900              TO WS-SCREEN-MSG
+002910          SET WS-BATCH-INVALID TO TRUE
+002920      ELSE
+002930          MOVE CTLHDR-BATCH-NO TO BATMST-BATCH-NO
+002940          READ BATCHMST
+002950              INVALID KEY
+002960                  MOVE 4 TO WS-BATCH-FLD-COLOR
+002970                  MOVE "BATCH NUMBER NOT REGISTERED FOR TODAY"
+002980                      TO WS-SCREEN-MSG
+002990                  SET WS-BATCH-INVALID TO TRUE
+003000              NOT INVALID KEY
+003010                  MOVE 2 TO WS-BATCH-FLD-COLOR
+003020                  MOVE SPACES TO WS-SCREEN-MSG
+003030                  SET WS-BATCH-VALID TO TRUE
+003040          END-READ
+003050      END-IF.
+003060  2100-EXIT.
+003070      EXIT.
+003080
+003090*----------------------------------------------------------------
+003100* 2200-CONFIRM-OR-CANCEL
+003110* LETS THE OPERATOR CONFIRM THE PANEL AS ENTERED OR CANCEL
+003120* OUT OF THE RUN BEFORE ANYTHING IS WRITTEN TO BATCHCTL.
+003130*----------------------------------------------------------------
+003140  2200-CONFIRM-OR-CANCEL.
+003150      MOVE SPACES TO WS-SCREEN-MSG.
+003160      DISPLAY SCR-HEADER-PANEL.
+003170      ACCEPT SCR-CONFIRM-FLD.
+003180      IF NOT WS-REPLY-YES
+003190          DISPLAY "ENTRY CANCELLED BY OPERATOR - RUN ENDED."
+003200          MOVE 16 TO RETURN-CODE
+003210          SET WS-BATCH-INVALID TO TRUE
+003220      END-IF.
+003230  2200-EXIT.
+003240      EXIT.
+003250
+003260*----------------------------------------------------------------
+003270* 3000-DISPLAY-CONTROL-HEADER
+003280*----------------------------------------------------------------
+003290  3000-DISPLAY-CONTROL-HEADER.
+003300      DISPLAY "BATCH NUMBER..................: " CTLHDR-BATCH-NO.
+003310      DISPLAY "RUN DATE......................: " CTLHDR-RUN-DATE.
+003320      DISPLAY "OPERATOR/SHIFT ID.............: "
+003330          CTLHDR-OPERATOR-ID.
+003340  3000-EXIT.
+003350      EXIT.
+003360
+003370*----------------------------------------------------------------
+003380* 4000-WRITE-CONTROL-FILE
+003390* WRITES THE ACCEPTED BATCH HEADER TO THE SEQUENTIAL
+003400* CONTROL FILE SO IT SURVIVES PAST THIS JOB STEP.
+003410*----------------------------------------------------------------
+003420  4000-WRITE-CONTROL-FILE.
+003430      OPEN OUTPUT CTLFILE.
+003440      WRITE CTLHDR-RECORD.
+003450      CLOSE CTLFILE.
+003460  4000-EXIT.
+003470      EXIT.
+003480
+003490*----------------------------------------------------------------
+003500* 5000-WRITE-RUN-REPORT
+003510* APPENDS ONE PRINT-IMAGE LINE TO THE AUDIT REPORT FOR
+003520* EVERY RUN OF HELLO, ACCEPTED OR REJECTED, SO THE MONTH-
+003530* END AUDIT TRAIL DOES NOT DEPEND ON CONSOLE OUTPUT.
+003540*----------------------------------------------------------------
+003550  5000-WRITE-RUN-REPORT.
+003560      OPEN EXTEND RPTFILE.
+003562      IF WS-RPTFILE-STATUS NOT = "00"
+003564          DISPLAY "BATCHRPT AUDIT REPORT NOT AVAILABLE - "
+003565              "RUN REPORT LINE NOT WRITTEN."
+003566          GO TO 5000-EXIT
+003568      END-IF.
+003570      MOVE SPACES TO RPT-RECORD.
+003580      MOVE CTLHDR-RUN-DATE TO RPT-RUN-DATE.
+003590      MOVE CTLHDR-OPERATOR-ID TO RPT-OPERATOR-ID.
+003600      MOVE CTLHDR-BATCH-NO TO RPT-BATCH-NO.
+003610      IF WS-BATCH-VALID
+003620          MOVE "ACCEPTED" TO RPT-OUTCOME
+003630      ELSE
+003640          MOVE "REJECTED" TO RPT-OUTCOME
+003650      END-IF.
+003660      WRITE RPT-RECORD.
+003662      IF WS-RPTFILE-STATUS NOT = "00"
+003664          DISPLAY "BATCHRPT WRITE FAILED - AUDIT LINE LOST."
+003666      END-IF.
+003670      CLOSE RPTFILE.
+003680  5000-EXIT.
+003690      EXIT.
+003700
+003710*----------------------------------------------------------------
+003720* 6000-RUN-BINGO
+003730* CALLS THE BINGO SUBPROGRAM, PASSING THE ACCEPTED BATCH
+003740* HEADER THROUGH LINKAGE, SO HELLO ACTUALLY DRIVES THE
+003750* DAY-4 BINGO CARD INTAKE AND SCORING IT FRONTS.
+003760*----------------------------------------------------------------
+003770  6000-RUN-BINGO.
+003780      CALL "BINGO" USING CTLHDR-RECORD, WS-BINGO-SCORE.
+003790      DISPLAY "BINGO WINNING SCORE...........: "
+003800          WS-BINGO-SCORE.
+003810  6000-EXIT.
+003820      EXIT.
+003830
+003840*----------------------------------------------------------------
+003850* 9999-TERMINATE
+003860*----------------------------------------------------------------
+003870  9999-TERMINATE.
+003880      CONTINUE.
+003890  9999-EXIT.
+003900      EXIT.
