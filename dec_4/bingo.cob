@@ -0,0 +1,404 @@
+000100  IDENTIFICATION DIVISION.
+000110*----------------------------------------------------------------
+000120* PROGRAM      : BINGO
+000130* AUTHOR       : J HENDRICKS
+000140* INSTALLATION : DEC-4 BATCH CONTROL GROUP
+000150* DATE-WRITTEN : 08/09/2026
+000160* DATE-COMPILED:
+000170*----------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190*----------------------------------------------------------------
+000200* DATE       INIT DESCRIPTION
+000210* ---------- ---- -------------------------------------------
+000220* 08/09/2026 JH   INITIAL VERSION - BINGO CARD INTAKE FROM
+000230*            JH   BINGODAT AND FIRST-WINNER SCORING, CALLED
+000240*            JH   BY HELLO ONCE THE BATCH HEADER IS ACCEPTED.
+000250*----------------------------------------------------------------
+000260  PROGRAM-ID. BINGO.
+000270  AUTHOR. J HENDRICKS.
+000280  INSTALLATION. DEC-4 BATCH CONTROL GROUP.
+000290  DATE-WRITTEN. 08/09/2026.
+000300  DATE-COMPILED.
+000310
+000320  ENVIRONMENT DIVISION.
+000330  INPUT-OUTPUT SECTION.
+000340  FILE-CONTROL.
+000350*----------------------------------------------------------------
+000360* BINGODAT - DRAW NUMBERS ON THE FIRST LINE, FOLLOWED BY
+000370* ONE OR MORE BLANK-LINE-SEPARATED 5X5 BINGO BOARDS.
+000380*----------------------------------------------------------------
+000390      SELECT DRAWFILE ASSIGN TO "BINGODAT"
+000400          ORGANIZATION IS LINE SEQUENTIAL
+000410          FILE STATUS IS WS-DRAW-STATUS.
+000420
+000430  DATA DIVISION.
+000440  FILE SECTION.
+000450  FD  DRAWFILE.
+000460  01  DRAW-LINE                     PIC X(200).
+000470
+000480  WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------
+000500* FILE STATUS AND END-OF-FILE SWITCH
+000510*----------------------------------------------------------------
+000520  77  WS-DRAW-STATUS               PIC X(02).
+000530  77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000540      88  WS-AT-EOF                          VALUE "Y".
+000550*----------------------------------------------------------------
+000560* DRAW-NUMBER TABLE - THE NUMBERS CALLED, IN ORDER
+000570*----------------------------------------------------------------
+000580  77  WS-DRAW-COUNT                PIC 9(3) COMP VALUE ZERO.
+000590  01  WS-DRAW-TABLE.
+000600      05  WS-DRAW-ENTRY OCCURS 100 TIMES
+000610                        INDEXED BY WS-DRAW-IDX.
+000620          10  WS-DRAW-NO             PIC 9(2).
+000630*----------------------------------------------------------------
+000640* BOARD TABLE - UP TO 100 5X5 BOARDS, 25 CELLS EACH
+000650*----------------------------------------------------------------
+000660  77  WS-BOARD-COUNT               PIC 9(3) COMP VALUE ZERO.
+000670  01  WS-BOARD-TABLE.
+000680      05  WS-BOARD-ENTRY OCCURS 100 TIMES
+000690                         INDEXED BY WS-BOARD-IDX.
+000700          10  WS-BOARD-WON           PIC X(01) VALUE "N".
+000710              88  WS-BOARD-HAS-WON             VALUE "Y".
+000720          10  WS-CELL-ENTRY OCCURS 25 TIMES
+000730                            INDEXED BY WS-CELL-IDX.
+000740              15  WS-CELL-VALUE        PIC 9(2).
+000750              15  WS-CELL-MARKED       PIC X(01) VALUE "N".
+000760                  88  WS-CELL-IS-MARKED         VALUE "Y".
+000770*----------------------------------------------------------------
+000780* LINE-PARSING WORK FIELDS
+000790*----------------------------------------------------------------
+000800  77  WS-PARSE-LINE                PIC X(200).
+000810  77  WS-PARSE-PTR                 PIC 9(4) COMP.
+000820  77  WS-PARSE-TOKEN                PIC X(04).
+000830  77  WS-BOARD-LINE-NO              PIC 9(1) COMP.
+000840  77  WS-BOARD-COL-NO               PIC 9(1) COMP.
+000850  77  WS-CELL-IDX-CALC              PIC 9(2) COMP.
+000860*----------------------------------------------------------------
+000870* SCORING WORK FIELDS
+000880*----------------------------------------------------------------
+000890  77  WS-WINNING-BOARD              PIC 9(3) COMP VALUE ZERO.
+000900  77  WS-WINNING-DRAW               PIC 9(2) VALUE ZERO.
+000910  77  WS-UNMARKED-SUM               PIC 9(5) COMP VALUE ZERO.
+000920  77  WS-LINE-MARK-COUNT            PIC 9(2) COMP.
+000930  77  WS-ROW-NO                     PIC 9(1) COMP.
+000940  77  WS-COL-NO                     PIC 9(1) COMP.
+000950  77  WS-FOUND-WINNER               PIC X(01) VALUE "N".
+000960      88  WS-HAVE-WINNER                       VALUE "Y".
+000970  77  WS-THIS-BOARD-WINS            PIC X(01) VALUE "N".
+000980      88  WS-THIS-ONE-WINS                     VALUE "Y".
+000990
+001000  LINKAGE SECTION.
+001010  COPY CTLHDR.
+001020  77  LK-BINGO-SCORE                PIC 9(9) COMP.
+001030
+001040  PROCEDURE DIVISION USING CTLHDR-RECORD, LK-BINGO-SCORE.
+001050*----------------------------------------------------------------
+001060* 0000-MAINLINE
+001070* LOADS THE DRAW NUMBERS AND BOARDS FOR THE BATCH, PLAYS
+001080* THE DRAWS UNTIL A BOARD WINS, AND RETURNS THE WINNING
+001090* SCORE TO HELLO THROUGH LK-BINGO-SCORE.
+001100*----------------------------------------------------------------
+001110  0000-MAINLINE.
+001120      MOVE ZERO TO LK-BINGO-SCORE.
+001130      PERFORM 1000-LOAD-INPUT THRU 1000-EXIT.
+001140      PERFORM 2000-PLAY-ONE-DRAW THRU 2000-EXIT
+001150          VARYING WS-DRAW-IDX FROM 1 BY 1
+001160          UNTIL WS-HAVE-WINNER
+001170             OR WS-DRAW-IDX > WS-DRAW-COUNT.
+001180      IF WS-HAVE-WINNER
+001190          PERFORM 3000-SCORE-WINNER THRU 3000-EXIT
+001200      ELSE
+001210          DISPLAY "BINGO: NO WINNING BOARD FOR BATCH "
+001220              CTLHDR-BATCH-NO
+001230      END-IF.
+001240      GOBACK.
+001250
+001260*----------------------------------------------------------------
+001270* 1000-LOAD-INPUT
+001280* READS THE DRAW-NUMBER LINE, THEN EVERY BLANK-LINE-
+001290* SEPARATED 5X5 BOARD THAT FOLLOWS IT.
+001300*----------------------------------------------------------------
+001310  1000-LOAD-INPUT.
+001320      OPEN INPUT DRAWFILE.
+001322      IF WS-DRAW-STATUS NOT = "00"
+001324          DISPLAY "BINGODAT NOT AVAILABLE - NO CARDS PROCESSED."
+001326          SET WS-AT-EOF TO TRUE
+001328          GO TO 1000-EXIT
+001329      END-IF.
+001330      PERFORM 1100-READ-LINE THRU 1100-EXIT.
+001340      IF NOT WS-AT-EOF
+001350          PERFORM 1200-PARSE-DRAWS THRU 1200-EXIT
+001360      END-IF.
+001370      PERFORM 1300-LOAD-ONE-BOARD THRU 1300-EXIT
+001380          UNTIL WS-AT-EOF.
+001390      CLOSE DRAWFILE.
+001400  1000-EXIT.
+001410      EXIT.
+001420
+001430*----------------------------------------------------------------
+001440* 1100-READ-LINE
+001450*----------------------------------------------------------------
+001460  1100-READ-LINE.
+001470      READ DRAWFILE INTO WS-PARSE-LINE
+001480          AT END
+001490              SET WS-AT-EOF TO TRUE
+001500      END-READ.
+001510  1100-EXIT.
+001520      EXIT.
+001530
+001540*----------------------------------------------------------------
+001550* 1200-PARSE-DRAWS
+001560* SPLITS THE COMMA-SEPARATED DRAW-NUMBER LINE INTO
+001570* WS-DRAW-TABLE.
+001580*----------------------------------------------------------------
+001590  1200-PARSE-DRAWS.
+001600      MOVE 1 TO WS-PARSE-PTR.
+001610      MOVE ZERO TO WS-DRAW-COUNT.
+001620      PERFORM 1210-PARSE-ONE-DRAW THRU 1210-EXIT
+001630          UNTIL WS-PARSE-PTR > LENGTH OF WS-PARSE-LINE
+001640             OR WS-PARSE-LINE(WS-PARSE-PTR:1) = SPACE.
+001650  1200-EXIT.
+001660      EXIT.
+001670
+001680*----------------------------------------------------------------
+001690* 1210-PARSE-ONE-DRAW
+001700*----------------------------------------------------------------
+001710  1210-PARSE-ONE-DRAW.
+001720      UNSTRING WS-PARSE-LINE DELIMITED BY ","
+001730          INTO WS-PARSE-TOKEN
+001740          WITH POINTER WS-PARSE-PTR
+001750      END-UNSTRING.
+001760      ADD 1 TO WS-DRAW-COUNT.
+001770      SET WS-DRAW-IDX TO WS-DRAW-COUNT.
+001780      MOVE FUNCTION NUMVAL(WS-PARSE-TOKEN)
+001790          TO WS-DRAW-NO(WS-DRAW-IDX).
+001800  1210-EXIT.
+001810      EXIT.
+001820
+001830*----------------------------------------------------------------
+001840* 1300-LOAD-ONE-BOARD
+001850* SKIPS THE BLANK LINE AHEAD OF EACH BOARD, THEN LOADS
+001860* ITS FIVE ROWS OF FIVE NUMBERS EACH.
+001870*----------------------------------------------------------------
+001880  1300-LOAD-ONE-BOARD.
+001890      PERFORM 1310-SKIP-BLANK-LINE THRU 1310-EXIT.
+001900      IF NOT WS-AT-EOF
+001910          ADD 1 TO WS-BOARD-COUNT
+001920          SET WS-BOARD-IDX TO WS-BOARD-COUNT
+001930          MOVE "N" TO WS-BOARD-WON(WS-BOARD-IDX)
+001940          PERFORM 1320-LOAD-BOARD-LINE THRU 1320-EXIT
+001950              VARYING WS-BOARD-LINE-NO FROM 1 BY 1
+001960              UNTIL WS-BOARD-LINE-NO > 5
+001970      END-IF.
+001980  1300-EXIT.
+001990      EXIT.
+002000
+002010*----------------------------------------------------------------
+002020* 1310-SKIP-BLANK-LINE
+002022* THE BLANK LINE AHEAD OF EACH BOARD HAS NOT BEEN READ YET
+002024* WHEN THIS PARAGRAPH STARTS - WS-PARSE-LINE STILL HOLDS
+002026* WHATEVER WAS READ LAST (THE DRAWS LINE, OR THE PRIOR
+002028* BOARD'S LAST ROW) - SO THE FIRST READ MUST HAPPEN
+002030* UNCONDITIONALLY BEFORE THE BLANK-LINE TEST IS APPLIED.
+002032*----------------------------------------------------------------
+002040  1310-SKIP-BLANK-LINE.
+002042      PERFORM 1100-READ-LINE THRU 1100-EXIT.
+002050      PERFORM 1100-READ-LINE THRU 1100-EXIT
+002060          UNTIL WS-AT-EOF
+002070             OR WS-PARSE-LINE NOT = SPACES.
+002080  1310-EXIT.
+002090      EXIT.
+002100
+002110*----------------------------------------------------------------
+002120* 1320-LOAD-BOARD-LINE
+002130*----------------------------------------------------------------
+002140  1320-LOAD-BOARD-LINE.
+002150      IF WS-BOARD-LINE-NO > 1
+002160          PERFORM 1100-READ-LINE THRU 1100-EXIT
+002170      END-IF.
+002180      MOVE 1 TO WS-PARSE-PTR.
+002190      PERFORM 1330-PARSE-ONE-CELL THRU 1330-EXIT
+002200          VARYING WS-BOARD-COL-NO FROM 1 BY 1
+002210          UNTIL WS-BOARD-COL-NO > 5.
+002220  1320-EXIT.
+002230      EXIT.
+002240
+002250*----------------------------------------------------------------
+002260* 1315-SKIP-LEADING-SPACE
+002270* ADVANCES THE PARSE POINTER PAST A LEADING SPACE SO A
+002280* SINGLE-DIGIT NUMBER RIGHT-JUSTIFIED IN ITS TWO-CHARACTER
+002290* FIELD DOES NOT UNSTRING AS AN EMPTY TOKEN.
+002300*----------------------------------------------------------------
+002310  1315-SKIP-LEADING-SPACE.
+002320      IF WS-PARSE-LINE(WS-PARSE-PTR:1) = SPACE
+002330          ADD 1 TO WS-PARSE-PTR
+002340      END-IF.
+002350  1315-EXIT.
+002360      EXIT.
+002370
+002380*----------------------------------------------------------------
+002390* 1330-PARSE-ONE-CELL
+002400*----------------------------------------------------------------
+002410  1330-PARSE-ONE-CELL.
+002420      PERFORM 1315-SKIP-LEADING-SPACE THRU 1315-EXIT
+002430          UNTIL WS-PARSE-LINE(WS-PARSE-PTR:1) NOT = SPACE.
+002440      UNSTRING WS-PARSE-LINE DELIMITED BY ALL SPACE
+002450          INTO WS-PARSE-TOKEN
+002460          WITH POINTER WS-PARSE-PTR
+002470      END-UNSTRING.
+002480      COMPUTE WS-CELL-IDX-CALC =
+002490          (WS-BOARD-LINE-NO - 1) * 5 + WS-BOARD-COL-NO.
+002500      SET WS-CELL-IDX TO WS-CELL-IDX-CALC.
+002510      MOVE FUNCTION NUMVAL(WS-PARSE-TOKEN)
+002520          TO WS-CELL-VALUE(WS-BOARD-IDX, WS-CELL-IDX).
+002530  1330-EXIT.
+002540      EXIT.
+002550
+002560*----------------------------------------------------------------
+002570* 2000-PLAY-ONE-DRAW
+002580* MARKS THE CURRENT DRAW ON EVERY BOARD STILL IN PLAY
+002590* AND CHECKS WHETHER ANY BOARD HAS NOW WON.
+002600*----------------------------------------------------------------
+002610  2000-PLAY-ONE-DRAW.
+002620      MOVE WS-DRAW-NO(WS-DRAW-IDX) TO WS-WINNING-DRAW.
+002630      PERFORM 2100-MARK-ONE-BOARD THRU 2100-EXIT
+002640          VARYING WS-BOARD-IDX FROM 1 BY 1
+002650          UNTIL WS-BOARD-IDX > WS-BOARD-COUNT.
+002660      PERFORM 2210-CHECK-BOARD-WIN THRU 2210-EXIT
+002670          VARYING WS-BOARD-IDX FROM 1 BY 1
+002680          UNTIL WS-BOARD-IDX > WS-BOARD-COUNT
+002690             OR WS-HAVE-WINNER.
+002700  2000-EXIT.
+002710      EXIT.
+002720
+002730*----------------------------------------------------------------
+002740* 2100-MARK-ONE-BOARD
+002750*----------------------------------------------------------------
+002760  2100-MARK-ONE-BOARD.
+002770      IF NOT WS-BOARD-HAS-WON(WS-BOARD-IDX)
+002780          PERFORM 2110-MARK-ONE-CELL THRU 2110-EXIT
+002790              VARYING WS-CELL-IDX FROM 1 BY 1
+002800              UNTIL WS-CELL-IDX > 25
+002810      END-IF.
+002820  2100-EXIT.
+002830      EXIT.
+002840
+002850*----------------------------------------------------------------
+002860* 2110-MARK-ONE-CELL
+002870*----------------------------------------------------------------
+002880  2110-MARK-ONE-CELL.
+002890      IF WS-CELL-VALUE(WS-BOARD-IDX, WS-CELL-IDX) =
+002900              WS-DRAW-NO(WS-DRAW-IDX)
+002910          SET WS-CELL-IS-MARKED(WS-BOARD-IDX, WS-CELL-IDX)
+002920              TO TRUE
+002930      END-IF.
+002940  2110-EXIT.
+002950      EXIT.
+002960
+002970*----------------------------------------------------------------
+002980* 2210-CHECK-BOARD-WIN
+002990* A BOARD WINS WHEN ANY ROW OR COLUMN IS FULLY MARKED.
+003000*----------------------------------------------------------------
+003010  2210-CHECK-BOARD-WIN.
+003020      MOVE "N" TO WS-THIS-BOARD-WINS.
+003030      PERFORM 2211-CHECK-ROW THRU 2211-EXIT
+003040          VARYING WS-ROW-NO FROM 1 BY 1
+003050          UNTIL WS-ROW-NO > 5
+003060             OR WS-THIS-ONE-WINS.
+003070      IF NOT WS-THIS-ONE-WINS
+003080          PERFORM 2212-CHECK-COL THRU 2212-EXIT
+003090              VARYING WS-COL-NO FROM 1 BY 1
+003100              UNTIL WS-COL-NO > 5
+003110                 OR WS-THIS-ONE-WINS
+003120      END-IF.
+003130      IF WS-THIS-ONE-WINS
+003140          SET WS-BOARD-HAS-WON(WS-BOARD-IDX) TO TRUE
+003150          SET WS-HAVE-WINNER TO TRUE
+003160          MOVE WS-BOARD-IDX TO WS-WINNING-BOARD
+003170      END-IF.
+003180  2210-EXIT.
+003190      EXIT.
+003200
+003210*----------------------------------------------------------------
+003220* 2211-CHECK-ROW
+003230*----------------------------------------------------------------
+003240  2211-CHECK-ROW.
+003250      MOVE ZERO TO WS-LINE-MARK-COUNT.
+003260      PERFORM 2213-COUNT-ROW-CELL THRU 2213-EXIT
+003270          VARYING WS-COL-NO FROM 1 BY 1
+003280          UNTIL WS-COL-NO > 5.
+003290      IF WS-LINE-MARK-COUNT = 5
+003300          SET WS-THIS-ONE-WINS TO TRUE
+003310      END-IF.
+003320  2211-EXIT.
+003330      EXIT.
+003340
+003350*----------------------------------------------------------------
+003360* 2212-CHECK-COL
+003370*----------------------------------------------------------------
+003380  2212-CHECK-COL.
+003390      MOVE ZERO TO WS-LINE-MARK-COUNT.
+003400      PERFORM 2214-COUNT-COL-CELL THRU 2214-EXIT
+003410          VARYING WS-ROW-NO FROM 1 BY 1
+003420          UNTIL WS-ROW-NO > 5.
+003430      IF WS-LINE-MARK-COUNT = 5
+003440          SET WS-THIS-ONE-WINS TO TRUE
+003450      END-IF.
+003460  2212-EXIT.
+003470      EXIT.
+003480
+003490*----------------------------------------------------------------
+003500* 2213-COUNT-ROW-CELL
+003510*----------------------------------------------------------------
+003520  2213-COUNT-ROW-CELL.
+003530      COMPUTE WS-CELL-IDX-CALC =
+003540          (WS-ROW-NO - 1) * 5 + WS-COL-NO.
+003550      SET WS-CELL-IDX TO WS-CELL-IDX-CALC.
+003560      IF WS-CELL-IS-MARKED(WS-BOARD-IDX, WS-CELL-IDX)
+003570          ADD 1 TO WS-LINE-MARK-COUNT
+003580      END-IF.
+003590  2213-EXIT.
+003600      EXIT.
+003610
+003620*----------------------------------------------------------------
+003630* 2214-COUNT-COL-CELL
+003640*----------------------------------------------------------------
+003650  2214-COUNT-COL-CELL.
+003660      COMPUTE WS-CELL-IDX-CALC =
+003670          (WS-ROW-NO - 1) * 5 + WS-COL-NO.
+003680      SET WS-CELL-IDX TO WS-CELL-IDX-CALC.
+003690      IF WS-CELL-IS-MARKED(WS-BOARD-IDX, WS-CELL-IDX)
+003700          ADD 1 TO WS-LINE-MARK-COUNT
+003710      END-IF.
+003720  2214-EXIT.
+003730      EXIT.
+003740
+003750*----------------------------------------------------------------
+003760* 3000-SCORE-WINNER
+003770* SCORES THE FIRST WINNING BOARD - THE SUM OF ITS
+003780* UNMARKED NUMBERS TIMES THE DRAW THAT COMPLETED IT.
+003790*----------------------------------------------------------------
+003800  3000-SCORE-WINNER.
+003810      MOVE ZERO TO WS-UNMARKED-SUM.
+003820      SET WS-BOARD-IDX TO WS-WINNING-BOARD.
+003830      PERFORM 3010-SUM-UNMARKED THRU 3010-EXIT
+003840          VARYING WS-CELL-IDX FROM 1 BY 1
+003850          UNTIL WS-CELL-IDX > 25.
+003860      COMPUTE LK-BINGO-SCORE =
+003870          WS-UNMARKED-SUM * WS-WINNING-DRAW.
+003880      DISPLAY "BINGO: WINNING BOARD " WS-WINNING-BOARD
+003890          " SCORE " LK-BINGO-SCORE.
+003900  3000-EXIT.
+003910      EXIT.
+003920
+003930*----------------------------------------------------------------
+003940* 3010-SUM-UNMARKED
+003950*----------------------------------------------------------------
+003960  3010-SUM-UNMARKED.
+003970      IF NOT WS-CELL-IS-MARKED(WS-BOARD-IDX, WS-CELL-IDX)
+003980          ADD WS-CELL-VALUE(WS-BOARD-IDX, WS-CELL-IDX)
+003990              TO WS-UNMARKED-SUM
+004000      END-IF.
+004010  3010-EXIT.
+004020      EXIT.
