@@ -0,0 +1,47 @@
+//DAY4    JOB (ACCTNO),'DEC-4 BATCH',CLASS=A,MSGCLASS=A,
+//        NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAY4 - DEC-4 BATCH JOB STREAM
+//*--------------------------------------------------------------
+//* STEP010 RUNS HELLO, THE HEADER STEP. IT ACCEPTS AND VALIDATES
+//* THE BATCH NUMBER, RUN DATE AND OPERATOR/SHIFT ID, WRITES THEM
+//* TO BATCHCTL, AND THEN CALLS BINGO IN-PROCESS TO READ BINGODAT
+//* AND SCORE THE DAY-4 CARDS. BECAUSE BINGO IS CALLED RATHER THAN
+//* EXECED AS ITS OWN STEP, ITS LINKAGE PARAMETERS COME FROM
+//* HELLO'S CALL, NOT FROM A JOB STEP, AND BINGODAT ONLY NEEDS TO
+//* BE ALLOCATED HERE, IN STEP010.
+//*
+//* STEP020 PRINTS THE ACCUMULATED BATCHRPT AUDIT TRAIL TO SYSOUT
+//* FOR THE SHIFT SUPERVISOR'S REVIEW. ITS COND PARAMETER GATES
+//* EXECUTION ON STEP010'S RETURN CODE - STEP020 IS BYPASSED
+//* UNLESS STEP010 ENDED WITH RC=0, SO A REJECTED OR CANCELLED
+//* HEADER ENTRY DOES NOT PRODUCE A MISLEADING AUDIT PRINT.
+//*
+//* RESTART - IF THE JOB ABENDS IN STEP010, RESUBMIT WITH
+//* RESTART=STEP010 SO THE HEADER STEP IS NOT RE-KEYED FROM
+//* SCRATCH (HELLO ALSO DETECTS AND OFFERS TO REUSE TODAY'S
+//* BATCHCTL HEADER ON ITS OWN IF STEP010 IS RE-RUN). IF
+//* STEP010 COMPLETED BUT THE JOB ABENDED DURING OR AFTER THE
+//* AUDIT PRINT, RESUBMIT WITH RESTART=STEP020 INSTEAD SO
+//* TODAY'S HEADER IS NOT PROCESSED A SECOND TIME:
+//*
+//*   //DAY4  JOB (ACCTNO),'DEC-4 BATCH',CLASS=A,MSGCLASS=A,
+//*   //      RESTART=STEP020
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DSN=DEC4.BATCH.LOADLIB,DISP=SHR
+//BATCHCTL DD DSN=DEC4.BATCH.CTLFILE,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=12,BLKSIZE=1200)
+//BATCHRPT DD DSN=DEC4.BATCH.RPTFILE,DISP=MOD,
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//BATCHMST DD DSN=DEC4.BATCH.BATCHMST,DISP=SHR
+//BINGODAT DD DSN=DEC4.BATCH.BINGODAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=DEC4.BATCH.RPTFILE,DISP=SHR
+//SYSUT2   DD SYSOUT=*
