@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000110* CTLHDR - SHARED CONTROL-HEADER RECORD LAYOUT
+000120*----------------------------------------------------------------
+000130* HOLDS THE BATCH NUMBER, RUN DATE AND OPERATOR/SHIFT ID
+000140* ACCEPTED BY HELLO AT THE START OF THE DEC-4 BATCH. EVERY
+000150* PROGRAM DOWNSTREAM OF HELLO IN THE DEC-4 STREAM COPIES THIS
+000160* SAME LAYOUT RATHER THAN REDECLARING THE HEADER FIELDS ITSELF.
+000170*----------------------------------------------------------------
+000180  01  CTLHDR-RECORD.
+000190      05  CTLHDR-BATCH-NO           PIC 9(4).
+000200      05  CTLHDR-RUN-DATE           PIC 9(4).
+000210      05  CTLHDR-OPERATOR-ID        PIC 9(4).
